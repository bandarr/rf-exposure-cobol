@@ -0,0 +1,15 @@
+      *> bandrec - one band's worth of station/antenna data, one
+      *> record per band, read by uncontrolledsafedistance in place
+      *> of the old hardcoded freq1-6/swr1-6/gaindbi1-6 table.
+      *> band-station-id ties each band to its owning station, so
+      *> one station-band-file can carry every antenna we operate.
+       01 band-record.
+          05 band-station-id      pic x(10).
+          05 band-number          pic 9(1).
+          05 band-freq            pic 9(3)v9(2).
+          05 band-swr             pic 9(1)v9(2).
+          05 band-gaindbi         pic 9(1)v9(1).
+          05 band-xmtr-power      pic 9(4).
+          05 band-feedline-length pic 9(3).
+          05 band-mode-code       pic x(2).
+          05 band-feedline-type   pic x(2).
