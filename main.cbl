@@ -1,44 +1,133 @@
-       >>SOURCE FORMAT FREE
+      >>SOURCE FORMAT FREE
 identification division.
 program-id. uncontrolledsafedistance.
 
 environment division.
+input-output section.
+file-control.
+    select station-band-file assign to "data/stationband.dat"
+        organization is line sequential
+        file status is station-band-status.
+    select report-file assign to "data/compliance.rpt"
+        organization is line sequential
+        file status is report-file-status.
+    select history-file assign to "data/history.log"
+        organization is line sequential
+        file status is history-file-status.
+    select checkpoint-file assign to "data/checkpoint.dat"
+        organization is line sequential
+        file status is checkpoint-file-status.
+    select gis-extract-file assign to "data/gisextract.csv"
+        organization is line sequential
+        file status is gis-extract-status.
 
 data division.
+file section.
+fd  station-band-file.
+    copy bandrec.
+
+fd  report-file.
+01 report-line pic x(80).
+
+fd  history-file.
+01 history-line pic x(80).
+
+fd  checkpoint-file.
+01 checkpoint-record.
+   05 checkpoint-count pic 9(6).
+
+fd  gis-extract-file.
+01 gis-line pic x(80).
+
 working-storage section.
-01 counter         pic 9         value 1.
+01 station-band-status  pic x(2).
+01 report-file-status   pic x(2).
+01 history-file-status  pic x(2).
+01 checkpoint-file-status pic x(2).
+01 gis-extract-status   pic x(2).
+
+01 prior-station-id pic x(10) value spaces.
+
+01 records-processed-count  pic 9(6) value 0.
+01 total-processed-count    pic 9(6) value 0.
+01 skip-counter             pic 9(6) value 0.
+
+01 xmtr-power      pic 9(4).
+01 feedline-length pic 9(3).
+01 duty-cycle      pic 9(1)V9(2).
+01 per-30          pic 9(1)V9(2).
+
+01 k1 pic 9(1)V9(6).
+01 k2 pic 9(1)V9(6).
 
-01 xmtr-power      pic 9(4)      value 1000.
-01 feedline-length pic 9(2)      value 73.
-01 duty-cycle      pic 9(1)V9(2) value .5.
-01 per-30          pic 9(1)V9(2) value .5.
+*> feedline loss coefficients by feedline type - lm is lmr-400,
+*> used on the tower-mounted antennas (base station and the
+*> repeater); r8 is rg-8x (portable rig); r5 is plain rg-58
+*> (temporary field-day antenna).
+01 feedline-type-table-values.
+   05 filler pic x(2)      value "LM".
+   05 filler pic 9(1)V9(6) value .122290.
+   05 filler pic 9(1)V9(6) value .000260.
+   05 filler pic x(2)      value "R8".
+   05 filler pic 9(1)V9(6) value .195000.
+   05 filler pic 9(1)V9(6) value .000260.
+   05 filler pic x(2)      value "R5".
+   05 filler pic 9(1)V9(6) value .370000.
+   05 filler pic 9(1)V9(6) value .000260.
+01 feedline-type-table redefines feedline-type-table-values.
+   05 feedline-type-entry occurs 3 times indexed by feedline-idx.
+      10 feedline-type-code pic x(2).
+      10 feedline-type-k1   pic 9(1)V9(6).
+      10 feedline-type-k2   pic 9(1)V9(6).
 
-01 k1 pic 9(1)V9(6) value .122290.
-01 k2 pic 9(1)V9(6) value .000260.
+*> duty-cycle/per-30 pairs by operating mode, per fcc oet-65
+*> average-power guidance - cw/ssb run well under full duty,
+*> fm and digital modes (ft8 etc) run essentially continuous.
+01 mode-duty-table-values.
+   05 filler pic x(2)      value "CW".
+   05 filler pic 9(1)V9(2) value .40.
+   05 filler pic 9(1)V9(2) value 1.00.
+   05 filler pic x(2)      value "SB".
+   05 filler pic 9(1)V9(2) value .20.
+   05 filler pic 9(1)V9(2) value 1.00.
+   05 filler pic x(2)      value "FM".
+   05 filler pic 9(1)V9(2) value 1.00.
+   05 filler pic 9(1)V9(2) value 1.00.
+   05 filler pic x(2)      value "FT".
+   05 filler pic 9(1)V9(2) value 1.00.
+   05 filler pic 9(1)V9(2) value 1.00.
+   05 filler pic x(2)      value "OT".
+   05 filler pic 9(1)V9(2) value .50.
+   05 filler pic 9(1)V9(2) value .50.
+01 mode-duty-table redefines mode-duty-table-values.
+   05 mode-duty-entry occurs 5 times indexed by mode-idx.
+      10 mode-duty-code  pic x(2).
+      10 mode-duty-cycle pic 9(1)V9(2).
+      10 mode-duty-per30 pic 9(1)V9(2).
 
-01 freq1    pic 9(2)V9(2) value 7.3.
-01 swr1     pic 9(1)V9(2) value 2.25.
-01 gaindbi1 pic 9(1)V9(1) value 1.5.
+01 eof-switch pic x(1) value 'N'.
+   88 end-of-bands value 'Y'.
 
-01 freq2    pic 9(2)V9(2) value 14.35.
-01 swr2     pic 9(1)V9(2) value 1.35.
-01 gaindbi2 pic 9(1)V9(1) value 1.5.
+01 band-valid-switch pic x(1) value 'Y'.
+   88 band-is-valid   value 'Y'.
+   88 band-is-invalid value 'N'.
+01 band-reject-reason pic x(30) value spaces.
 
-01 freq3    pic 9(2)V9(2) value 18.1.
-01 swr3     pic 9(1)V9(2) value 3.7.
-01 gaindbi3 pic 9(1)V9(1) value 1.5.
+01 mode-found-switch pic x(1) value 'N'.
+   88 mode-was-found value 'Y'.
 
-01 freq4    pic 9(2)V9(2) value 21.45.
-01 swr4     pic 9(1)V9(2) value 4.45.
-01 gaindbi4 pic 9(1)V9(1) value 1.5.
+01 feedline-found-switch pic x(1) value 'N'.
+   88 feedline-was-found value 'Y'.
 
-01 freq5    pic 9(2)V9(2) value 24.99.
-01 swr5     pic 9(1)V9(2) value 4.1.
-01 gaindbi5 pic 9(1)V9(1) value 1.5.
+01 report-file-new-switch pic x(1) value 'N'.
+   88 report-file-is-new value 'Y'.
+01 gis-extract-new-switch pic x(1) value 'N'.
+   88 gis-extract-is-new value 'Y'.
 
-01 freq6    pic 9(2)V9(2) value 29.7.
-01 swr6     pic 9(1)V9(2) value 2.18.
-01 gaindbi6 pic 9(1)V9(1) value 4.5.
+01 station-new-switch pic x(1) value 'N'.
+   88 station-is-new value 'Y'.
+01 prior-xmtr-power      pic 9(4) value 0.
+01 prior-feedline-length pic 9(3) value 0.
 
 01 gamma                         pic 9(4)V9(4).
 01 feedlinelossper100ft          pic 9(4)V9(4).
@@ -48,67 +137,381 @@ working-storage section.
 01 feedlinelossforswr            pic 9(4)V9(4).
 01 feedlinelossforswrpct         pic 9(4)V9(4).
 01 uncontrolledsafedistance      pic 9(4)V9(2).
+01 controlledsafedistance        pic 9(4)V9(2).
+
+01 current-date-time pic x(21).
+01 run-date-display  pic x(10).
+
+01 report-heading-1.
+   05 filler pic x(20) value spaces.
+   05 filler pic x(40) value "RF EXPOSURE COMPLIANCE EVALUATION REPORT".
+
+01 report-heading-2.
+   05 filler              pic x(10) value "RUN DATE: ".
+   05 hdg-run-date        pic x(10).
+   05 filler              pic x(4)  value spaces.
+   05 filler              pic x(9)  value "STATION: ".
+   05 hdg-station-id      pic x(10).
+
+01 report-column-heads.
+   05 filler pic x(80) value
+      "STATION    BAND  FREQ   SWR   GAIN  LOSS%     UNCTRL-FT  CTRL-FT".
+
+01 report-detail-line.
+   05 rpt-station              pic x(10).
+   05 filler                   pic x(2) value spaces.
+   05 rpt-band                 pic 9(1).
+   05 filler                   pic x(4) value spaces.
+   05 rpt-freq                 pic zz9.99.
+   05 filler                   pic x(2) value spaces.
+   05 rpt-swr                  pic z9.99.
+   05 filler                   pic x(2) value spaces.
+   05 rpt-gaindbi               pic z9.9.
+   05 filler                   pic x(2) value spaces.
+   05 rpt-feedlinelossforswrpct pic z9.9999.
+   05 filler                   pic x(1) value spaces.
+   05 rpt-uncontrolled         pic zzz9.99.
+   05 filler                   pic x(2) value spaces.
+   05 rpt-controlled           pic zzz9.99.
+
+01 history-detail-line.
+   05 hist-run-date             pic x(10).
+   05 filler                    pic x(1) value spaces.
+   05 hist-station              pic x(10).
+   05 filler                    pic x(1) value spaces.
+   05 hist-band                 pic 9(1).
+   05 filler                    pic x(1) value spaces.
+   05 hist-freq                 pic zzz9.99.
+   05 filler                    pic x(1) value spaces.
+   05 hist-swr                  pic z9.99.
+   05 filler                    pic x(1) value spaces.
+   05 hist-gaindbi              pic z9.9.
+   05 filler                    pic x(1) value spaces.
+   05 hist-feedlinelossforswrpct pic z9.9999.
+   05 filler                    pic x(1) value spaces.
+   05 hist-uncontrolled         pic zzz9.99.
+
+01 report-rejected-line.
+   05 rej-station  pic x(10).
+   05 filler        pic x(2) value spaces.
+   05 rej-band      pic 9(1).
+   05 filler        pic x(4) value spaces.
+   05 filler        pic x(9) value "REJECTED:".
+   05 filler        pic x(1) value spaces.
+   05 rej-reason    pic x(30).
+
+01 gis-extract-heading pic x(80) value
+   "STATION,BAND,FREQ,GAINDBI,UNCONTROLLED_FT,CONTROLLED_FT".
+
+01 gis-band-disp         pic 9(1).
+01 gis-freq-disp         pic zzz9.99.
+01 gis-gaindbi-disp      pic z9.9.
+01 gis-uncontrolled-disp pic zzz9.99.
+01 gis-controlled-disp   pic zzz9.99.
 
 local-storage section.
 01 l_swr                pic 9(2)V9(2).
-01 l_freq               pic 9(2)V9(2).
+01 l_freq               pic 9(3)V9(2).
 01 l_gaindbi            pic 9(2)V9(2).
 01 l_powerlossatswr     pic 9(4)V9(4).
 01 l_pepatantenna       pic 9(4)V9(4).
 01 l_uncontrolledavgpep pic 9(4)V9(4).
 01 l_mpe_s              pic 9(4)V9(4).
+01 l_mpe_c              pic 9(4)V9(4).
 01 l_gaindecimal        pic 9(4)V9(4).
 
 procedure division.
 main-procedure.
-       perform do-a-thing until counter > 6
+       perform open-station-band-file
+       perform read-checkpoint
+       perform open-report-file
+       perform open-history-file
+       perform open-gis-extract-file
+       perform set-run-date
+       if report-file-is-new
+           perform write-report-title
+       end-if
+       if gis-extract-is-new
+           perform write-gis-extract-heading
+       end-if
+
+       move 0 to skip-counter
+       perform skip-checkpointed-bands
+           until skip-counter >= records-processed-count or end-of-bands
+       move records-processed-count to total-processed-count
+
+       perform read-next-band
+       perform do-a-thing until end-of-bands
+
+       perform clear-checkpoint
+       perform close-station-band-file
+       perform close-report-file
+       perform close-history-file
+       perform close-gis-extract-file
        stop run.
 
+open-station-band-file.
+       open input station-band-file
+       if station-band-status not = "00"
+           display "unable to open station-band-file, status " station-band-status
+           stop run
+       end-if.
+
+close-station-band-file.
+       close station-band-file.
+
+open-report-file.
+       move 'N' to report-file-new-switch
+       if records-processed-count > 0
+           open extend report-file
+           if report-file-status = "35"
+               open output report-file
+               move 'Y' to report-file-new-switch
+           end-if
+       else
+           open output report-file
+           move 'Y' to report-file-new-switch
+       end-if
+       if report-file-status not = "00"
+           display "unable to open report-file, status " report-file-status
+           stop run
+       end-if.
+
+close-report-file.
+       close report-file.
+
+open-history-file.
+       open extend history-file
+       if history-file-status = "35"
+           open output history-file
+       end-if
+       if history-file-status not = "00"
+           display "unable to open history-file, status " history-file-status
+           stop run
+       end-if.
+
+close-history-file.
+       close history-file.
+
+open-gis-extract-file.
+       move 'N' to gis-extract-new-switch
+       if records-processed-count > 0
+           open extend gis-extract-file
+           if gis-extract-status = "35"
+               open output gis-extract-file
+               move 'Y' to gis-extract-new-switch
+           end-if
+       else
+           open output gis-extract-file
+           move 'Y' to gis-extract-new-switch
+       end-if
+       if gis-extract-status not = "00"
+           display "unable to open gis-extract-file, status " gis-extract-status
+           stop run
+       end-if.
+
+close-gis-extract-file.
+       close gis-extract-file.
+
+write-gis-extract-heading.
+       move gis-extract-heading to gis-line
+       write gis-line.
+
+set-run-date.
+       move function current-date to current-date-time
+       move current-date-time(5:2) to run-date-display(1:2)
+       move "/"                    to run-date-display(3:1)
+       move current-date-time(7:2) to run-date-display(4:2)
+       move "/"                    to run-date-display(6:1)
+       move current-date-time(1:4) to run-date-display(7:4).
+
+write-report-title.
+       move report-heading-1 to report-line
+       write report-line
+       move spaces            to report-line
+       write report-line.
+
+write-station-header.
+       move run-date-display  to hdg-run-date
+       move band-station-id   to hdg-station-id
+
+       move report-heading-2    to report-line
+       write report-line
+       move spaces               to report-line
+       write report-line
+       move report-column-heads  to report-line
+       write report-line.
+
+read-next-band.
+       read station-band-file
+           at end move 'Y' to eof-switch
+           not at end add 1 to total-processed-count
+       end-read.
+
+skip-checkpointed-bands.
+       read station-band-file
+           at end move 'Y' to eof-switch
+           not at end
+               move band-station-id      to prior-station-id
+               move band-xmtr-power      to prior-xmtr-power
+               move band-feedline-length to prior-feedline-length
+       end-read
+       add 1 to skip-counter.
+
+read-checkpoint.
+       move 0 to records-processed-count
+       open input checkpoint-file
+       if checkpoint-file-status = "00"
+           read checkpoint-file
+               at end move 0 to checkpoint-count
+           end-read
+           move checkpoint-count to records-processed-count
+           close checkpoint-file
+       end-if.
+
+write-checkpoint.
+       open output checkpoint-file
+       move total-processed-count to checkpoint-count
+       write checkpoint-record
+       close checkpoint-file.
+
+clear-checkpoint.
+       open output checkpoint-file
+       move 0 to checkpoint-count
+       write checkpoint-record
+       close checkpoint-file.
+
 do-a-thing.
-       if counter equal to 1 then
-           move freq1 to l_freq
-           move gaindbi1 to l_gaindbi
-           move swr1 to l_swr
-       else if counter equal to 2 then
-           move freq2 to l_freq
-           move gaindbi2 to l_gaindbi
-           move swr2 to l_swr
-       else if counter equal to 3 then
-           move freq3 to l_freq
-           move gaindbi3 to l_gaindbi
-           move swr3 to l_swr
-       else if counter equal to 4 then
-           move freq4 to l_freq
-           move gaindbi4 to l_gaindbi
-           move swr4 to l_swr
-       else if counter equal to 5 then
-           move freq5 to l_freq
-           move gaindbi5 to l_gaindbi
-           move swr5 to l_swr
-       else if counter equal to 6 then
-           move freq6 to l_freq
-           move gaindbi6 to l_gaindbi
-           move swr6 to l_swr           
+       move 'N' to station-new-switch
+       if band-station-id not = prior-station-id
+           perform write-station-header
+           move band-station-id to prior-station-id
+           move 'Y' to station-new-switch
+       end-if
+
+       move band-freq            to l_freq
+       move band-gaindbi         to l_gaindbi
+       move band-swr             to l_swr
+       move band-xmtr-power      to xmtr-power
+       move band-feedline-length to feedline-length
+
+       perform lookup-mode-duty-cycle.
+       perform lookup-feedline-type.
+       perform validate-band-record.
+
+       if band-is-valid
+           perform calculate-reflection-coefficient
+           perform calculate-feedline-loss-per-100ft-at-frequency
+           perform calculate-feedline-loss-for-matched-load-at-frequency
+           perform calculate-feedline-loss-for-matched-load-at-frequency-pct
+           perform calculate-gamma-squared
+           perform calculate-feedline-loss-for-swr
+           perform calculate-feedline-loss-for-swr-pct
+           compute l_powerlossatswr = feedlinelossforswrpct * xmtr-power
+           compute l_pepatantenna = xmtr-power - l_powerlossatswr
+           compute l_uncontrolledavgpep = l_pepatantenna * duty-cycle * per-30
+           compute l_mpe_s = 180/(l_freq**2)
+           compute l_mpe_c = 900/(l_freq**2)
+           compute l_gaindecimal = 10**(l_gaindbi/10)
+           compute uncontrolledsafedistance = function sqrt((0.219 * l_uncontrolledavgpep * l_gaindecimal)/l_mpe_s)
+           compute controlledsafedistance = function sqrt((0.219 * l_uncontrolledavgpep * l_gaindecimal)/l_mpe_c)
+           display uncontrolledsafedistance
+           display controlledsafedistance
+           perform write-report-detail-line
+           perform write-history-line
+           perform write-gis-extract-line
+       else
+           display "rejected band " band-number " - " band-reject-reason
+           perform write-report-rejected-line
+       end-if.
+
+       move xmtr-power      to prior-xmtr-power
+       move feedline-length to prior-feedline-length
+
+       perform write-checkpoint.
+       perform read-next-band.
+
+lookup-mode-duty-cycle.
+       move 'N' to mode-found-switch
+       set mode-idx to 1
+       search mode-duty-entry
+           at end
+               continue
+           when mode-duty-code(mode-idx) = band-mode-code
+               move mode-duty-cycle(mode-idx) to duty-cycle
+               move mode-duty-per30(mode-idx) to per-30
+               move 'Y' to mode-found-switch
+       end-search.
+
+lookup-feedline-type.
+       move 'N' to feedline-found-switch
+       set feedline-idx to 1
+       search feedline-type-entry
+           at end
+               continue
+           when feedline-type-code(feedline-idx) = band-feedline-type
+               move feedline-type-k1(feedline-idx) to k1
+               move feedline-type-k2(feedline-idx) to k2
+               move 'Y' to feedline-found-switch
+       end-search.
+
+validate-band-record.
+       move 'Y' to band-valid-switch
+       move spaces to band-reject-reason
+
+       if not mode-was-found
+           move 'N' to band-valid-switch
+           move "UNKNOWN MODE CODE" to band-reject-reason
+       end-if
+
+       if band-is-valid and not feedline-was-found
+           move 'N' to band-valid-switch
+           move "UNKNOWN FEEDLINE TYPE" to band-reject-reason
+       end-if
+
+       if band-is-valid and band-swr < 1.00
+           move 'N' to band-valid-switch
+           move "SWR BELOW 1.0" to band-reject-reason
+       end-if
+
+       if band-is-valid and band-freq <= 0
+           move 'N' to band-valid-switch
+           move "FREQ NOT POSITIVE" to band-reject-reason
+       end-if
+
+       if band-is-valid and band-gaindbi <= 0
+           move 'N' to band-valid-switch
+           move "GAINDBI NOT POSITIVE" to band-reject-reason
+       end-if
+
+       if band-is-valid and band-xmtr-power <= 0
+           move 'N' to band-valid-switch
+           move "XMTR POWER NOT POSITIVE" to band-reject-reason
+       end-if
+
+       if band-is-valid and band-feedline-length <= 0
+           move 'N' to band-valid-switch
+           move "FEEDLINE LENGTH NOT POSITIVE" to band-reject-reason
+       end-if
+
+       if band-is-valid and (duty-cycle <= 0 or duty-cycle > 1)
+           move 'N' to band-valid-switch
+           move "DUTY CYCLE OUT OF RANGE" to band-reject-reason
+       end-if
+
+       if band-is-valid and (per-30 <= 0 or per-30 > 1)
+           move 'N' to band-valid-switch
+           move "PER-30 OUT OF RANGE" to band-reject-reason
+       end-if
+
+       if band-is-valid and not station-is-new and
+          (xmtr-power not = prior-xmtr-power or feedline-length not = prior-feedline-length)
+           move 'N' to band-valid-switch
+           move "XMTR/FEEDLINE MISMATCH" to band-reject-reason
        end-if.
-       
-       perform calculate-reflection-coefficient.
-       perform calculate-feedline-loss-per-100ft-at-frequency.    
-       perform calculate-feedline-loss-for-matched-load-at-frequency.
-       perform calculate-feedline-loss-for-matched-load-at-frequency-pct.
-       perform calculate-gamma-squared.  
-       perform calculate-feedline-loss-for-swr.
-       perform calculate-feedline-loss-for-swr-pct.
-       compute l_powerlossatswr = feedlinelossforswrpct * xmtr-power.
-       compute l_pepatantenna = xmtr-power - l_powerlossatswr.
-       compute l_uncontrolledavgpep = l_pepatantenna * duty-cycle * per-30.
-       compute l_mpe_s = 180/(l_freq**2).
-       compute l_gaindecimal = 10**(l_gaindbi/10).
-       compute uncontrolledsafedistance = function sqrt((0.219 * l_uncontrolledavgpep * l_gaindecimal)/l_mpe_s).    
-       display uncontrolledsafedistance.
-       compute counter = counter + 1.
 
 calculate-reflection-coefficient.
-       compute gamma = function abs((l_swr - 1)/(l_swr + 1)).     
+       compute gamma = function abs((l_swr - 1)/(l_swr + 1)).
 
 calculate-feedline-loss-per-100ft-at-frequency.
        compute feedlinelossper100ft = k1 * function sqrt(l_freq + k2 * l_freq).
@@ -127,3 +530,58 @@ calculate-feedline-loss-for-swr.
 
 calculate-feedline-loss-for-swr-pct.
        compute feedlinelossforswrpct = (100 - 100/( 10**(feedlinelossforswr/10)))/100.
+
+write-report-detail-line.
+       move band-station-id       to rpt-station
+       move band-number            to rpt-band
+       move band-freq              to rpt-freq
+       move band-swr               to rpt-swr
+       move band-gaindbi           to rpt-gaindbi
+       move feedlinelossforswrpct  to rpt-feedlinelossforswrpct
+       move uncontrolledsafedistance to rpt-uncontrolled
+       move controlledsafedistance   to rpt-controlled
+       move report-detail-line     to report-line
+       write report-line.
+
+write-history-line.
+       move run-date-display          to hist-run-date
+       move band-station-id           to hist-station
+       move band-number                to hist-band
+       move band-freq                  to hist-freq
+       move band-swr                   to hist-swr
+       move band-gaindbi               to hist-gaindbi
+       move feedlinelossforswrpct      to hist-feedlinelossforswrpct
+       move uncontrolledsafedistance   to hist-uncontrolled
+       move history-detail-line        to history-line
+       write history-line.
+
+write-gis-extract-line.
+       move band-number              to gis-band-disp
+       move band-freq                to gis-freq-disp
+       move band-gaindbi             to gis-gaindbi-disp
+       move uncontrolledsafedistance to gis-uncontrolled-disp
+       move controlledsafedistance   to gis-controlled-disp
+
+       move spaces to gis-line
+       string
+           function trim(band-station-id)     delimited by size
+           ","                                  delimited by size
+           function trim(gis-band-disp)         delimited by size
+           ","                                  delimited by size
+           function trim(gis-freq-disp)         delimited by size
+           ","                                  delimited by size
+           function trim(gis-gaindbi-disp)      delimited by size
+           ","                                  delimited by size
+           function trim(gis-uncontrolled-disp) delimited by size
+           ","                                  delimited by size
+           function trim(gis-controlled-disp)   delimited by size
+           into gis-line
+       end-string
+       write gis-line.
+
+write-report-rejected-line.
+       move band-station-id   to rej-station
+       move band-number        to rej-band
+       move band-reject-reason to rej-reason
+       move report-rejected-line to report-line
+       write report-line.
